@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  WSDATA.CPY
+      *  Shared converted-key layout for the ID-to-key conversion
+      *  family of programs (batch converter, lookup, reporting).
+      *  Any program that reads or writes a converted key uses this
+      *  copybook so the layout cannot drift between programs.
+      *****************************************************************
+       01  WS-DATA-AREA.
+           05  WS-INT-VALUE            PIC 9(5).
+           05  WS-CHAR-VALUE           PIC X(10).
+           05  WS-RUN-DATE             PIC 9(8).
+           05  WS-SOURCE-RECORD-ID     PIC 9(9).
