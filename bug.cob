@@ -1,8 +1,489 @@
-01  WS-DATA-AREA. 
-    05  WS-INT-VALUE PIC 9(5) VALUE 12345. 
-    05  WS-CHAR-VALUE PIC X(10). 
-
-    PROCEDURE DIVISION. 
-    MOVE WS-INT-VALUE TO WS-CHAR-VALUE. 
-    DISPLAY 'WS-CHAR-VALUE: ' WS-CHAR-VALUE. 
-    STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ID-CONVERTER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-IN-FILE ASSIGN TO "TRANSIN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+           SELECT CONV-OUT-FILE ASSIGN TO "CONVOUT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONV-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "REJECT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJ-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO "CONTROL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-IN-FILE
+           LABEL RECORDS STANDARD
+           RECORD CONTAINS 5 CHARACTERS.
+       01  TRANS-IN-RECORD                PIC 9(5).
+
+       FD  CONV-OUT-FILE
+           LABEL RECORDS STANDARD
+           RECORD CONTAINS 40 CHARACTERS.
+       01  CONV-OUT-DETAIL-RECORD.
+           05  CO-DET-TYPE                 PIC X(4).
+           05  CO-DET-KEY                  PIC X(10).
+           05  CO-DET-FILLER               PIC X(26).
+       01  CONV-OUT-HEADER-RECORD.
+           05  CO-HDR-TYPE                 PIC X(4).
+           05  CO-HDR-RUN-DATE             PIC 9(8).
+           05  CO-HDR-COUNT-PLACEHOLDER    PIC 9(9).
+           05  CO-HDR-FILLER               PIC X(19).
+       01  CONV-OUT-TRAILER-RECORD.
+           05  CO-TRL-TYPE                 PIC X(4).
+           05  CO-TRL-COUNT                PIC 9(9).
+           05  CO-TRL-CHECKSUM             PIC 9(15).
+           05  CO-TRL-FILLER               PIC X(12).
+
+       FD  REJECT-FILE
+           LABEL RECORDS STANDARD
+           RECORD CONTAINS 25 CHARACTERS.
+       01  REJECT-RECORD.
+           05  REJ-INPUT-VALUE             PIC X(5).
+           05  REJ-REASON                  PIC X(20).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS STANDARD
+           RECORD CONTAINS 52 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-KEY               PIC X(10).
+           05  CKPT-RECORDS-PROCESSED      PIC 9(9).
+           05  CKPT-RECORDS-MOVED          PIC 9(9).
+           05  CKPT-RECORDS-REJECTED       PIC 9(9).
+           05  CKPT-INT-VALUE-TOTAL        PIC 9(15).
+
+       FD  AUDIT-FILE
+           LABEL RECORDS STANDARD
+           RECORD CONTAINS 53 CHARACTERS.
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP               PIC X(21).
+           05  AUD-JOB-ID                  PIC X(8).
+           05  AUD-BEFORE-VALUE             PIC 9(5).
+           05  AUD-AFTER-VALUE              PIC X(10).
+           05  AUD-SOURCE-RECORD-ID         PIC 9(9).
+
+       FD  CONTROL-FILE
+           LABEL RECORDS STANDARD
+           RECORD CONTAINS 9 CHARACTERS.
+       01  CONTROL-RECORD                 PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+           COPY WSDATA.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X VALUE 'N'.
+               88  END-OF-TRANS-FILE   VALUE 'Y'.
+           05  WS-VALID-SWITCH         PIC X VALUE 'Y'.
+               88  RECORD-IS-VALID     VALUE 'Y'.
+               88  RECORD-IS-INVALID   VALUE 'N'.
+           05  WS-CKPT-EOF-SWITCH      PIC X VALUE 'N'.
+               88  END-OF-CHECKPOINT-FILE VALUE 'Y'.
+           05  WS-RESTART-SWITCH       PIC X VALUE 'N'.
+               88  RESTART-REQUESTED   VALUE 'Y'.
+           05  WS-RESTART-PARM-SWITCH  PIC X VALUE 'N'.
+               88  RESTART-PARM-GIVEN  VALUE 'Y'.
+           05  WS-CKPT-DATA-SWITCH     PIC X VALUE 'N'.
+               88  CHECKPOINT-HAS-DATA VALUE 'Y'.
+
+       01  WS-RUN-MODE                 PIC X VALUE 'B'.
+           88  WS-BATCH-MODE           VALUE 'B'.
+           88  WS-ONLINE-MODE          VALUE 'O'.
+
+       01  WS-PARM-MODE                PIC X(10).
+       01  WS-PARM-ID                  PIC X(10).
+       01  WS-PARM-FORMAT              PIC X(10).
+       01  WS-ARG-2                    PIC X(10).
+
+       01  WS-BALANCE-SWITCH           PIC X VALUE 'Y'.
+           88  RUN-IS-BALANCED         VALUE 'Y'.
+           88  RUN-IS-OUT-OF-BALANCE   VALUE 'N'.
+
+       01  WS-CONTROL-FILE-COUNT       PIC 9(9) VALUE ZERO.
+
+       01  WS-CKPT-FILE-STATUS         PIC X(2) VALUE '00'.
+       01  WS-CTL-FILE-STATUS          PIC X(2) VALUE '00'.
+       01  WS-AUD-FILE-STATUS          PIC X(2) VALUE '00'.
+       01  WS-CONV-FILE-STATUS         PIC X(2) VALUE '00'.
+       01  WS-REJ-FILE-STATUS          PIC X(2) VALUE '00'.
+       01  WS-TRANS-FILE-STATUS        PIC X(2) VALUE '00'.
+
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 1.
+       01  WS-SKIP-COUNT                PIC 9(9) VALUE ZERO.
+
+       01  WS-JOB-ID                   PIC X(8) VALUE 'IDCONV01'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ         PIC 9(9) VALUE ZERO.
+           05  WS-RECORDS-MOVED        PIC 9(9) VALUE ZERO.
+           05  WS-RECORDS-REJECTED     PIC 9(9) VALUE ZERO.
+           05  WS-INT-VALUE-TOTAL      PIC 9(15) VALUE ZERO.
+
+       01  WS-FORMAT-MODE              PIC X VALUE 'R'.
+           88  WS-RAW-KEY-MODE         VALUE 'R'.
+           88  WS-CHECK-DIGIT-MODE     VALUE 'C'.
+
+       01  WS-FORMATTED-KEY.
+           05  WS-FK-ZERO-PAD          PIC 9(9).
+           05  WS-FK-CHECK-DIGIT       PIC 9(1).
+
+       01  WS-ONLINE-NUMVAL            PIC S9(9)V9(5).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-GET-PARAMETERS.
+           IF WS-ONLINE-MODE
+               PERFORM 7000-RUN-ONLINE-LOOKUP
+           ELSE
+               PERFORM 1000-INITIALIZE
+               PERFORM 2000-PROCESS-TRANS-FILE
+                   UNTIL END-OF-TRANS-FILE
+               PERFORM 9000-TERMINATE
+               PERFORM 9050-BALANCE-RUN
+               PERFORM 9100-PRINT-RUN-SUMMARY
+           END-IF.
+           STOP RUN.
+
+       0100-GET-PARAMETERS.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-PARM-MODE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-PARM-MODE
+           END-ACCEPT.
+           IF WS-PARM-MODE = 'ONLINE'
+               SET WS-ONLINE-MODE TO TRUE
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT WS-PARM-ID FROM ARGUMENT-VALUE
+                   ON EXCEPTION
+                       MOVE SPACES TO WS-PARM-ID
+               END-ACCEPT
+               DISPLAY 3 UPON ARGUMENT-NUMBER
+               ACCEPT WS-PARM-FORMAT FROM ARGUMENT-VALUE
+                   ON EXCEPTION
+                       MOVE SPACES TO WS-PARM-FORMAT
+               END-ACCEPT
+               IF WS-PARM-FORMAT = 'CHECKDIGIT'
+                   SET WS-CHECK-DIGIT-MODE TO TRUE
+               END-IF
+           ELSE
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG-2 FROM ARGUMENT-VALUE
+                   ON EXCEPTION
+                       MOVE SPACES TO WS-ARG-2
+               END-ACCEPT
+               IF WS-PARM-MODE = 'RESTART' OR WS-ARG-2 = 'RESTART'
+                   SET RESTART-PARM-GIVEN TO TRUE
+               END-IF
+               IF WS-PARM-MODE = 'CHECKDIGIT' OR WS-ARG-2 = 'CHECKDIGIT'
+                   SET WS-CHECK-DIGIT-MODE TO TRUE
+               END-IF
+           END-IF.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 1100-CHECK-FOR-RESTART.
+           OPEN INPUT TRANS-IN-FILE.
+           IF WS-TRANS-FILE-STATUS NOT = '00'
+               DISPLAY 'TRANS-IN-FILE OPEN ERROR, STATUS='
+                   WS-TRANS-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM 1300-OPEN-CONV-OUT-FILE.
+           PERFORM 1310-OPEN-REJECT-FILE.
+           IF RESTART-REQUESTED
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+           PERFORM 1320-OPEN-AUDIT-FILE.
+           READ TRANS-IN-FILE
+               AT END
+                   SET END-OF-TRANS-FILE TO TRUE.
+
+       1200-WRITE-EXTRACT-HEADER.
+           MOVE SPACES TO CONV-OUT-HEADER-RECORD.
+           MOVE 'HDR1' TO CO-HDR-TYPE.
+           MOVE WS-RUN-DATE TO CO-HDR-RUN-DATE.
+           MOVE ZERO TO CO-HDR-COUNT-PLACEHOLDER.
+           WRITE CONV-OUT-HEADER-RECORD.
+
+       1300-OPEN-CONV-OUT-FILE.
+           IF RESTART-REQUESTED
+               OPEN EXTEND CONV-OUT-FILE
+               IF WS-CONV-FILE-STATUS = '35'
+                   OPEN OUTPUT CONV-OUT-FILE
+                   PERFORM 1200-WRITE-EXTRACT-HEADER
+               ELSE
+                   IF WS-CONV-FILE-STATUS NOT = '00'
+                       DISPLAY 'CONV-OUT-FILE OPEN ERROR, STATUS='
+                           WS-CONV-FILE-STATUS
+                       MOVE 8 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+               END-IF
+           ELSE
+               OPEN OUTPUT CONV-OUT-FILE
+               PERFORM 1200-WRITE-EXTRACT-HEADER
+           END-IF.
+
+       1310-OPEN-REJECT-FILE.
+           IF RESTART-REQUESTED
+               OPEN EXTEND REJECT-FILE
+               IF WS-REJ-FILE-STATUS = '35'
+                   OPEN OUTPUT REJECT-FILE
+               ELSE
+                   IF WS-REJ-FILE-STATUS NOT = '00'
+                       DISPLAY 'REJECT-FILE OPEN ERROR, STATUS='
+                           WS-REJ-FILE-STATUS
+                       MOVE 8 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+               END-IF
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+
+       1320-OPEN-AUDIT-FILE.
+           IF RESTART-REQUESTED
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUD-FILE-STATUS = '35'
+                   OPEN OUTPUT AUDIT-FILE
+               ELSE
+                   IF WS-AUD-FILE-STATUS NOT = '00'
+                       DISPLAY 'AUDIT-FILE OPEN ERROR, STATUS='
+                           WS-AUD-FILE-STATUS
+                       MOVE 8 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+               END-IF
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       1100-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       SET END-OF-CHECKPOINT-FILE TO TRUE
+               END-READ
+               PERFORM UNTIL END-OF-CHECKPOINT-FILE
+                   SET CHECKPOINT-HAS-DATA TO TRUE
+                   MOVE CKPT-RECORDS-PROCESSED TO WS-SKIP-COUNT
+                   MOVE CKPT-RECORDS-MOVED TO WS-RECORDS-MOVED
+                   MOVE CKPT-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+                   MOVE CKPT-INT-VALUE-TOTAL TO WS-INT-VALUE-TOTAL
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET END-OF-CHECKPOINT-FILE TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF CHECKPOINT-HAS-DATA
+               IF RESTART-PARM-GIVEN
+                   SET RESTART-REQUESTED TO TRUE
+               ELSE
+                   DISPLAY
+                      'CHECKPT.DAT HAS UNFINISHED WORK BUT RESTART'
+                   DISPLAY
+                      'WAS NOT REQUESTED - RUN WITH RESTART PARM OR'
+                   DISPLAY
+                      'CLEAR CHECKPT.DAT BEFORE STARTING A NEW RUN'
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       2000-PROCESS-TRANS-FILE.
+           ADD 1 TO WS-RECORDS-READ.
+           IF RESTART-REQUESTED AND WS-RECORDS-READ <= WS-SKIP-COUNT
+               CONTINUE
+           ELSE
+               MOVE WS-RECORDS-READ TO WS-SOURCE-RECORD-ID
+               MOVE TRANS-IN-RECORD TO WS-INT-VALUE
+               PERFORM 2100-EDIT-WS-INT-VALUE
+               IF RECORD-IS-VALID
+                   PERFORM 2150-FORMAT-WS-CHAR-VALUE
+                   MOVE SPACES TO CONV-OUT-DETAIL-RECORD
+                   MOVE 'DET1' TO CO-DET-TYPE
+                   MOVE WS-CHAR-VALUE TO CO-DET-KEY
+                   WRITE CONV-OUT-DETAIL-RECORD
+                   ADD 1 TO WS-RECORDS-MOVED
+                   ADD WS-INT-VALUE TO WS-INT-VALUE-TOTAL
+                   PERFORM 6000-WRITE-AUDIT-RECORD
+                   PERFORM 5000-CHECKPOINT-IF-DUE
+               ELSE
+                   MOVE TRANS-IN-RECORD TO REJ-INPUT-VALUE
+                   MOVE 'INVALID WS-INT-VALUE' TO REJ-REASON
+                   WRITE REJECT-RECORD
+                   ADD 1 TO WS-RECORDS-REJECTED
+               END-IF
+           END-IF.
+           READ TRANS-IN-FILE
+               AT END
+                   SET END-OF-TRANS-FILE TO TRUE.
+
+       5000-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-RECORDS-MOVED, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 5100-WRITE-CHECKPOINT
+           END-IF.
+
+       5100-WRITE-CHECKPOINT.
+           MOVE WS-CHAR-VALUE TO CKPT-LAST-KEY.
+           MOVE WS-RECORDS-READ TO CKPT-RECORDS-PROCESSED.
+           MOVE WS-RECORDS-MOVED TO CKPT-RECORDS-MOVED.
+           MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED.
+           MOVE WS-INT-VALUE-TOTAL TO CKPT-INT-VALUE-TOTAL.
+           WRITE CHECKPOINT-RECORD.
+
+       6000-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           MOVE WS-JOB-ID TO AUD-JOB-ID.
+           MOVE WS-INT-VALUE TO AUD-BEFORE-VALUE.
+           MOVE WS-CHAR-VALUE TO AUD-AFTER-VALUE.
+           MOVE WS-SOURCE-RECORD-ID TO AUD-SOURCE-RECORD-ID.
+           WRITE AUDIT-RECORD.
+
+       2150-FORMAT-WS-CHAR-VALUE.
+           IF WS-CHECK-DIGIT-MODE
+               PERFORM 2200-BUILD-CHECK-DIGIT-KEY
+           ELSE
+               MOVE WS-INT-VALUE TO WS-CHAR-VALUE
+           END-IF.
+
+       2200-BUILD-CHECK-DIGIT-KEY.
+           MOVE WS-INT-VALUE TO WS-FK-ZERO-PAD.
+           COMPUTE WS-FK-CHECK-DIGIT = FUNCTION MOD(WS-INT-VALUE, 9).
+           MOVE WS-FORMATTED-KEY TO WS-CHAR-VALUE.
+
+       2100-EDIT-WS-INT-VALUE.
+           SET RECORD-IS-VALID TO TRUE.
+           IF WS-INT-VALUE NOT NUMERIC
+               SET RECORD-IS-INVALID TO TRUE
+           END-IF.
+
+       7000-RUN-ONLINE-LOOKUP.
+           MOVE 12345 TO WS-INT-VALUE.
+           MOVE ZERO TO WS-SOURCE-RECORD-ID.
+           SET RECORD-IS-VALID TO TRUE.
+           IF WS-PARM-ID NOT = SPACES
+               IF FUNCTION TEST-NUMVAL(WS-PARM-ID) = 0
+                   COMPUTE WS-ONLINE-NUMVAL =
+                       FUNCTION NUMVAL(WS-PARM-ID)
+                   IF WS-ONLINE-NUMVAL < 0 OR WS-ONLINE-NUMVAL > 99999
+                       SET RECORD-IS-INVALID TO TRUE
+                   ELSE
+                       IF WS-ONLINE-NUMVAL NOT =
+                               FUNCTION INTEGER-PART(WS-ONLINE-NUMVAL)
+                           SET RECORD-IS-INVALID TO TRUE
+                       ELSE
+                           MOVE WS-ONLINE-NUMVAL TO WS-INT-VALUE
+                       END-IF
+                   END-IF
+               ELSE
+                   SET RECORD-IS-INVALID TO TRUE
+               END-IF
+           END-IF.
+           IF RECORD-IS-VALID
+               PERFORM 2100-EDIT-WS-INT-VALUE
+           END-IF.
+           IF RECORD-IS-VALID
+               PERFORM 2150-FORMAT-WS-CHAR-VALUE
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUD-FILE-STATUS = '35'
+                   OPEN OUTPUT AUDIT-FILE
+               ELSE
+                   IF WS-AUD-FILE-STATUS NOT = '00'
+                       DISPLAY 'AUDIT-FILE OPEN ERROR, STATUS='
+                           WS-AUD-FILE-STATUS
+                       MOVE 8 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+               END-IF
+               PERFORM 6000-WRITE-AUDIT-RECORD
+               CLOSE AUDIT-FILE
+               DISPLAY 'WS-CHAR-VALUE: ' WS-CHAR-VALUE
+           ELSE
+               DISPLAY 'INVALID ID: ' WS-PARM-ID
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE.
+           PERFORM 9010-WRITE-EXTRACT-TRAILER.
+           CLOSE TRANS-IN-FILE.
+           CLOSE CONV-OUT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE AUDIT-FILE.
+           PERFORM 9020-CLEAR-CHECKPOINT-FILE.
+
+       9020-CLEAR-CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       9010-WRITE-EXTRACT-TRAILER.
+           MOVE SPACES TO CONV-OUT-TRAILER-RECORD.
+           MOVE 'TRL1' TO CO-TRL-TYPE.
+           MOVE WS-RECORDS-MOVED TO CO-TRL-COUNT.
+           MOVE WS-INT-VALUE-TOTAL TO CO-TRL-CHECKSUM.
+           WRITE CONV-OUT-TRAILER-RECORD.
+
+       9050-BALANCE-RUN.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CTL-FILE-STATUS = '00'
+               READ CONTROL-FILE
+                   AT END
+                       MOVE ZERO TO WS-CONTROL-FILE-COUNT
+                   NOT AT END
+                       MOVE CONTROL-RECORD TO WS-CONTROL-FILE-COUNT
+               END-READ
+               CLOSE CONTROL-FILE
+           ELSE
+               MOVE ZERO TO WS-CONTROL-FILE-COUNT
+           END-IF.
+           SET RUN-IS-BALANCED TO TRUE.
+           IF (WS-RECORDS-MOVED + WS-RECORDS-REJECTED)
+                   NOT = WS-RECORDS-READ
+               SET RUN-IS-OUT-OF-BALANCE TO TRUE
+           END-IF.
+           IF WS-CONTROL-FILE-COUNT NOT = ZERO
+               AND WS-RECORDS-MOVED NOT = WS-CONTROL-FILE-COUNT
+               SET RUN-IS-OUT-OF-BALANCE TO TRUE
+           END-IF.
+           IF RUN-IS-OUT-OF-BALANCE
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+       9100-PRINT-RUN-SUMMARY.
+           DISPLAY '***************************************'.
+           DISPLAY '*        ID-CONVERTER RUN SUMMARY      *'.
+           DISPLAY '***************************************'.
+           DISPLAY 'RECORDS READ.......: ' WS-RECORDS-READ.
+           DISPLAY 'RECORDS MOVED......: ' WS-RECORDS-MOVED.
+           DISPLAY 'RECORDS REJECTED...: ' WS-RECORDS-REJECTED.
+           DISPLAY 'CONTROL FILE COUNT.: ' WS-CONTROL-FILE-COUNT.
+           IF RUN-IS-BALANCED
+               DISPLAY 'BALANCE STATUS.....: BALANCED'
+           ELSE
+               DISPLAY 'BALANCE STATUS.....: *** OUT OF BALANCE ***'
+           END-IF.
+           DISPLAY '***************************************'.
